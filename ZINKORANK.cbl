@@ -0,0 +1,151 @@
+      ******************************************************************
+      *  opencobol SAMPLE
+      *
+      *  Copyright 2019 Tokyo System House Co., Ltd.
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 ZINKORANK.
+       AUTHOR.                     TSH.
+       DATE-WRITTEN.               2019-10-10.
+      ******************************************************************
+      *  ZINKOMITSUDO2が作成したRESULT-SEQを読み込み、人口密度の
+      *  降順で並べ替えたランキング報告を表示する。企画担当が毎回
+      *  DISPLAY結果を手でExcelに転記して並べ替えていたため、その
+      *  作業をプログラム側で済ませる。
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT RESULT-FILE      ASSIGN TO "RESULT-SEQ"
+                                   ORGANIZATION   IS   SEQUENTIAL
+                                   FILE   STATUS  IS   F-STATUS.
+           SELECT RANK-SRT-WK      ASSIGN TO "RANKWK".
+           SELECT RANK-SRT-FILE    ASSIGN TO "RESULT-SEQ-RANKED"
+                                   ORGANIZATION   IS   SEQUENTIAL
+                                   FILE   STATUS  IS   F-STATUS2.
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  RESULT-FILE.
+           COPY RESUREC.
+      *>   人口密度でソートするための作業レコード。RESULT-RECの
+      *>   項目に加え、SORTキーとなるRSW-DENSITYを持つ。RESULT-SEQは
+      *>   コード＋年度の組で複数年分を保持するため、RSW-NENも
+      *>   引き継いで年度混在のランキングにならないようにする。
+       SD  RANK-SRT-WK.
+       01  RANK-SRT-SD-REC.
+           03   RSW-CODE         PIC  X(07).
+           03   RSW-NAME         PIC  N(04).
+           03   RSW-NEN          PIC  9(04).
+           03   RSW-ZINKO        PIC  9(08).
+           03   RSW-MENSEKI      PIC  9(05).
+           03   RSW-DENSITY      PIC  9(08)V9(03).
+       FD  RANK-SRT-FILE.
+       01  RANK-SRT-REC.
+           03   RS-CODE          PIC  X(07).
+           03   RS-NAME          PIC  N(04).
+           03   RS-NEN           PIC  9(04).
+           03   RS-ZINKO         PIC  9(08).
+           03   RS-MENSEKI       PIC  9(05).
+           03   RS-DENSITY       PIC  9(08)V9(03).
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+       01  F-STATUS                PIC  XX.
+       01  F-STATUS2               PIC  XX.
+       01  RANK-NO                 PIC  9(03).
+      *>   人口密度の画面表示用の編集項目。Vは小数点の位置を示す
+      *>   だけの暗黙の記号であり、編集項目を経由せずにDISPLAY
+      *>   すると小数点の無い数字の連結になってしまう。
+       01  RS-DENSITY-ED            PIC  Z(7)9.999.
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+           SORT RANK-SRT-WK
+              ON DESCENDING KEY RSW-DENSITY
+              INPUT PROCEDURE IS BUILD-SORT-RECS
+              GIVING RANK-SRT-FILE.
+
+           PERFORM PRINT-RANK-RPT.
+       MAIN-EXT.
+           GOBACK.
+      ******************************************************************
+      *  BUILD-SORT-RECS
+      *    RESULT-SEQを1パスで読み込み、各都道府県の人口密度を
+      *    計算してソート工程へRELEASEする（SORTのINPUT PROCEDURE）。
+      ******************************************************************
+       BUILD-SORT-RECS.
+           OPEN INPUT RESULT-FILE.
+           MOVE "00" TO F-STATUS.
+
+           PERFORM UNTIL F-STATUS <> "00"
+              READ RESULT-FILE NEXT
+              IF F-STATUS = "10" THEN
+                 NEXT SENTENCE
+              ELSE IF  F-STATUS <> "00" THEN
+                 DISPLAY "READ ERROR:" F-STATUS
+                 MOVE -1 TO RETURN-CODE
+                 GOBACK
+              END-IF
+              END-IF
+
+              MOVE R-CODE    TO RSW-CODE
+              MOVE R-NAME    TO RSW-NAME
+              MOVE R-NEN     TO RSW-NEN
+              MOVE R-ZINKO   TO RSW-ZINKO
+              MOVE R-MENSEKI TO RSW-MENSEKI
+              COMPUTE RSW-DENSITY = R-ZINKO / R-MENSEKI
+
+              RELEASE RANK-SRT-SD-REC
+           END-PERFORM.
+
+           CLOSE RESULT-FILE.
+       BUILD-SORT-RECS-EXIT.
+           EXIT.
+      ******************************************************************
+      *  PRINT-RANK-RPT
+      *    密度降順に並んだRANK-SRT-FILEを読み、順位・県名・人口・
+      *    面積・人口密度を1件ずつ表示する。
+      ******************************************************************
+       PRINT-RANK-RPT.
+           DISPLAY "***** 人口密度ランキング報告 *****".
+
+           OPEN INPUT RANK-SRT-FILE.
+           MOVE "00" TO F-STATUS2.
+           MOVE 0 TO RANK-NO.
+
+           PERFORM UNTIL F-STATUS2 <> "00"
+              READ RANK-SRT-FILE NEXT
+              IF F-STATUS2 = "10" THEN
+                 NEXT SENTENCE
+              ELSE IF  F-STATUS2 <> "00" THEN
+                 DISPLAY "READ ERROR:" F-STATUS2
+                 MOVE -1 TO RETURN-CODE
+                 GOBACK
+              END-IF
+              END-IF
+
+              ADD 1 TO RANK-NO
+              MOVE RS-DENSITY TO RS-DENSITY-ED
+
+              DISPLAY RANK-NO "位　" RS-NAME
+                 WITH NO ADVANCING
+              DISPLAY "（" RS-NEN "年）"
+                 WITH NO ADVANCING
+              DISPLAY "　人口：" RS-ZINKO "人"
+                 WITH NO ADVANCING
+              DISPLAY "　面積：" RS-MENSEKI
+                 WITH NO ADVANCING
+              DISPLAY "平方キロメートル"
+                 WITH NO ADVANCING
+              DISPLAY "　人口密度：" RS-DENSITY-ED
+                 WITH NO ADVANCING
+              DISPLAY "人／平方キロメートル"
+           END-PERFORM.
+
+           CLOSE RANK-SRT-FILE.
+       PRINT-RANK-RPT-EXIT.
+           EXIT.
