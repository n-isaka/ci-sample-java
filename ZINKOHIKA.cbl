@@ -0,0 +1,171 @@
+      ******************************************************************
+      *  opencobol SAMPLE
+      *
+      *  Copyright 2019 Tokyo System House Co., Ltd.
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 ZINKOHIKA.
+       AUTHOR.                     TSH.
+       DATE-WRITTEN.               2019-10-10.
+      ******************************************************************
+      *  RESULT-SEQが複数年度を保持するようになったため、同一県の
+      *  前年度との人口・人口密度の変化を一覧表示する前年比較報告。
+      *  県政連絡室への報告のたびに外部の表で手作業で計算していた
+      *  増減値をここで算出する。
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT RESULT-FILE      ASSIGN TO "RESULT-SEQ"
+                                   ORGANIZATION   IS   SEQUENTIAL
+                                   FILE   STATUS  IS   F-STATUS.
+           SELECT HIKA-SRT-WK       ASSIGN TO "HIKAWK".
+           SELECT HIKA-SRT-FILE    ASSIGN TO "RESULT-SEQ-HIKA"
+                                   ORGANIZATION   IS   SEQUENTIAL
+                                   FILE   STATUS  IS   F-STATUS2.
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  RESULT-FILE.
+           COPY RESUREC.
+      *>   県コード昇順・年度昇順でRESULT-SEQを並べ替えるための
+      *>   作業レコード。同一県が連続するので前年度との突合が
+      *>   制御ブレイクとして実現できる。
+       SD  HIKA-SRT-WK.
+       01  HIKA-SRT-SD-REC.
+           03   HSW-CODE         PIC  X(07).
+           03   HSW-NAME         PIC  N(04).
+           03   HSW-NEN          PIC  9(04).
+           03   HSW-ZINKO        PIC  9(08).
+           03   HSW-MENSEKI      PIC  9(05).
+       FD  HIKA-SRT-FILE.
+       01  HIKA-SRT-REC.
+           03   HS-CODE          PIC  X(07).
+           03   HS-NAME          PIC  N(04).
+           03   HS-NEN           PIC  9(04).
+           03   HS-ZINKO         PIC  9(08).
+           03   HS-MENSEKI       PIC  9(05).
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+       01  F-STATUS                PIC  XX.
+       01  F-STATUS2               PIC  XX.
+      *>   直前に読んだレコードの控え（制御ブレイク用）。県コードが
+      *>   変わるたびにクリアし、同一県の直前年度との差分を求める。
+       01  PREV-CODE                PIC  X(07)      VALUE SPACES.
+       01  PREV-ZINKO               PIC  9(08).
+       01  PREV-MENSEKI             PIC  9(05).
+       01  PREV-DENSITY             PIC  9(08)V9(03).
+       01  PREV-NEN                 PIC  9(04).
+       01  HAVE-PREV-SW             PIC  X(01)      VALUE "N".
+           88  HAVE-PREV                           VALUE "Y".
+           88  NO-PREV                             VALUE "N".
+       01  CUR-DENSITY              PIC  9(08)V9(03).
+       01  ZINKO-DELTA               PIC  S9(08).
+       01  DENSITY-DELTA             PIC  S9(08)V9(03).
+      *>   人口密度増減の画面表示用の編集項目。Vは小数点の位置を
+      *>   示すだけの暗黙の記号であり、編集項目を経由せずにDISPLAY
+      *>   すると小数点も符号も無い数字の連結になってしまう。符号を
+      *>   数字の直前に浮動させて表示する。
+       01  DENSITY-DELTA-ED          PIC  -(7)9.999.
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+           SORT HIKA-SRT-WK
+              ON ASCENDING KEY HSW-CODE HSW-NEN
+              INPUT PROCEDURE IS BUILD-SORT-RECS
+              GIVING HIKA-SRT-FILE.
+
+           PERFORM PRINT-HIKA-RPT.
+       MAIN-EXT.
+           GOBACK.
+      ******************************************************************
+      *  BUILD-SORT-RECS
+      *    RESULT-SEQを1パスで読み、県コード・年度昇順の並べ替え
+      *    工程にRELEASEする（SORTのINPUT PROCEDURE）。
+      ******************************************************************
+       BUILD-SORT-RECS.
+           OPEN INPUT RESULT-FILE.
+           MOVE "00" TO F-STATUS.
+
+           PERFORM UNTIL F-STATUS <> "00"
+              READ RESULT-FILE NEXT
+              IF F-STATUS = "10" THEN
+                 NEXT SENTENCE
+              ELSE IF  F-STATUS <> "00" THEN
+                 DISPLAY "READ ERROR:" F-STATUS
+                 MOVE -1 TO RETURN-CODE
+                 GOBACK
+              END-IF
+              END-IF
+
+              MOVE R-CODE    TO HSW-CODE
+              MOVE R-NAME    TO HSW-NAME
+              MOVE R-NEN     TO HSW-NEN
+              MOVE R-ZINKO   TO HSW-ZINKO
+              MOVE R-MENSEKI TO HSW-MENSEKI
+
+              RELEASE HIKA-SRT-SD-REC
+           END-PERFORM.
+
+           CLOSE RESULT-FILE.
+       BUILD-SORT-RECS-EXIT.
+           EXIT.
+      ******************************************************************
+      *  PRINT-HIKA-RPT
+      *    県コード・年度昇順に並んだHIKA-SRT-FILEを読み、同一県の
+      *    直前年度のレコード（PREV-＊）と比較して人口・人口密度の
+      *    増減を表示する。県コードが変わった最初の年度は比較対象
+      *    がないため「前年データなし」と表示する。
+      ******************************************************************
+       PRINT-HIKA-RPT.
+           DISPLAY "***** 前年比較報告 *****".
+
+           OPEN INPUT HIKA-SRT-FILE.
+           MOVE "00" TO F-STATUS2.
+           MOVE "N" TO HAVE-PREV-SW.
+           MOVE SPACES TO PREV-CODE.
+
+           PERFORM UNTIL F-STATUS2 <> "00"
+              READ HIKA-SRT-FILE NEXT
+              IF F-STATUS2 = "10" THEN
+                 NEXT SENTENCE
+              ELSE IF  F-STATUS2 <> "00" THEN
+                 DISPLAY "READ ERROR:" F-STATUS2
+                 MOVE -1 TO RETURN-CODE
+                 GOBACK
+              END-IF
+              END-IF
+
+              COMPUTE CUR-DENSITY = HS-ZINKO / HS-MENSEKI
+
+              DISPLAY "県名：" HS-NAME " " HS-NEN "年"
+                 WITH NO ADVANCING
+
+              IF HAVE-PREV AND PREV-CODE = HS-CODE THEN
+                 COMPUTE ZINKO-DELTA = HS-ZINKO - PREV-ZINKO
+                 COMPUTE DENSITY-DELTA = CUR-DENSITY - PREV-DENSITY
+                 MOVE DENSITY-DELTA TO DENSITY-DELTA-ED
+                 DISPLAY "　（" PREV-NEN "年比）"
+                    WITH NO ADVANCING
+                 DISPLAY " 人口増減：" ZINKO-DELTA "人"
+                    WITH NO ADVANCING
+                 DISPLAY " 人口密度増減：" DENSITY-DELTA-ED
+              ELSE
+                 DISPLAY "　前年データなし"
+              END-IF
+
+              MOVE HS-CODE TO PREV-CODE
+              MOVE HS-NEN TO PREV-NEN
+              MOVE HS-ZINKO TO PREV-ZINKO
+              MOVE HS-MENSEKI TO PREV-MENSEKI
+              MOVE CUR-DENSITY TO PREV-DENSITY
+              SET HAVE-PREV TO TRUE
+           END-PERFORM.
+
+           CLOSE HIKA-SRT-FILE.
+       PRINT-HIKA-RPT-EXIT.
+           EXIT.
