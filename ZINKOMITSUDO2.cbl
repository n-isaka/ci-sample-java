@@ -19,46 +19,257 @@
            SELECT MENSEKI-FILE   ASSIGN TO "MENSEKI-SEQ2"
                                    ORGANIZATION   IS   SEQUENTIAL
                                    FILE   STATUS  IS   F-STATUS2.
+           SELECT MENSEKI-SRT-WK ASSIGN TO "MENSEKIWK".
+           SELECT MENSEKI-SRT-FILE ASSIGN TO "MENSEKI-SEQ2-SRT"
+                                   ORGANIZATION   IS   SEQUENTIAL
+                                   FILE   STATUS  IS   F-STATUS4.
            SELECT RESULT-FILE      ASSIGN TO "RESULT-SEQ"
                                    ORGANIZATION   IS   SEQUENTIAL
                                    FILE   STATUS  IS   F-STATUS3.
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCEPTION-SEQ"
+                                   ORGANIZATION   IS   SEQUENTIAL
+                                   FILE   STATUS  IS   F-STATUS5.
+           SELECT RESULT-CSV-FILE ASSIGN TO "RESULT-CSV"
+                                   ORGANIZATION   IS   LINE SEQUENTIAL
+                                   FILE   STATUS  IS   F-STATUS6.
+      *>   再開用チェックポイント。ZINKO-FILE側で最後にRESULT-REC
+      *>   まで書き切ったZ-CODE／Z-NENを記録し、異常終了後の再実行
+      *>   で同じ箇所から再開できるようにする。
+           SELECT CHECKPOINT-FILE ASSIGN TO "ZINKO-CKPT"
+                                   ORGANIZATION   IS   SEQUENTIAL
+                                   FILE   STATUS  IS   F-STATUS7.
+      *>   他システム連携用のRESULT-SEQのJSON版サイドカー。
+           SELECT RESULT-JSON-FILE ASSIGN TO "RESULT-JSON"
+                                   ORGANIZATION   IS   LINE SEQUENTIAL
+                                   FILE   STATUS  IS   F-STATUS8.
+      *>   RESULT-SEQはR-CODE＋R-NENで一意という前提を保つための
+      *>   作業ファイル。今回実行分の年度（RUN-NEN）と同じ年度の
+      *>   既存行を取り除いた残りを退避し、RESULT-SEQへ書き戻す。
+           SELECT RESULT-PURGE-WK ASSIGN TO "RESULTPWK".
       ******************************************************************
        DATA                        DIVISION.
       ******************************************************************
        FILE                        SECTION.
+      *>   Z-NENは当該人口データの基準年（和暦でなく西暦4桁）。
+      *>   同一コードでも年度違いのレコードを複数保持できるように
+      *>   MENSEKI-REC・RESULT-RECにも同じ考え方で基準年を持たせる。
        FD  ZINKO-FILE.
        01  ZINKO-REC.
            03   Z-CODE           PIC  X(07).
            03   Z-NAME           PIC  N(04).
+           03   Z-NEN            PIC  9(04).
            03   Z-ZINKO          PIC  9(08).
        FD  MENSEKI-FILE.
        01  MENSEKI-REC.
            03   M-CODE           PIC  X(07).
            03   M-NAME           PIC  N(04).
+           03   M-NEN            PIC  9(04).
            03   M-MENSEKI        PIC  9(05).
+       SD  MENSEKI-SRT-WK.
+       01  MENSEKI-SRT-SD-REC.
+           03   MSW-CODE         PIC  X(07).
+           03   MSW-NAME         PIC  N(04).
+           03   MSW-NEN          PIC  9(04).
+           03   MSW-MENSEKI      PIC  9(05).
+       FD  MENSEKI-SRT-FILE.
+       01  MENSEKI-SRT-REC.
+           03   MS-CODE          PIC  X(07).
+           03   MS-NAME          PIC  N(04).
+           03   MS-NEN           PIC  9(04).
+           03   MS-MENSEKI       PIC  9(05).
        FD  RESULT-FILE.
-       01  RESULT-REC.
-           03   R-CODE           PIC  X(07).
-           03   R-NAME           PIC  N(04).
-           03   R-ZINKO          PIC  9(08).
-           03   R-MENSEKI        PIC  9(05).
+           COPY RESUREC.
+      *>   ZINKO-FILEとMENSEKI-FILEの突合漏れ（片側にしかコードが
+      *>   存在しないレコード）を記録する例外ファイル。どちら側の
+      *>   データ不備かをE-SIDEで判別する（"Z"＝人口側のみ、
+      *>   "M"＝面積側のみ）。
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-REC.
+           03   E-SIDE           PIC  X(01).
+           03   E-CODE           PIC  X(07).
+           03   E-NAME           PIC  N(04).
+           03   E-NEN            PIC  9(04).
+      *>   Excelへそのまま取り込めるCSV版のRESULT-SEQ。LINE
+      *>   SEQUENTIALとして可変長の1行テキストで書き出す。
+       FD  RESULT-CSV-FILE.
+       01  RESULT-CSV-REC           PIC  X(80).
+      *>   チェックポイント・レコード。直前実行でRESULT-RECまで
+      *>   書き終えたZINKO-FILE側のキー（コード＋年度）を1件だけ
+      *>   持つ。毎回OPEN OUTPUTで作り直すため、実行のたびに最新の
+      *>   再開位置だけが残る。CKR-COMPLETEは正常終了の目印で、
+      *>   ZINKO-FILEを最後まで読み切った後にコード／年度を空にして
+      *>   1件追記する。次回実行のREAD-CHECKPOINTはこの目印が最後の
+      *>   レコードであれば「再開の必要なし」と判断する（前回が
+      *>   異常終了した場合は追記されないため、最後のレコードは
+      *>   通常のキーのままになる）。
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           03   CKR-CODE         PIC  X(07).
+           03   CKR-NEN          PIC  9(04).
+           03   CKR-COMPLETE     PIC  X(01).
+               88  CKR-RUN-COMPLETE             VALUE "Y".
+               88  CKR-RUN-INCOMPLETE           VALUE "N".
+      *>   RESULT-SEQ1件につきJSONオブジェクト1件、配列として
+      *>   出力する。LINE SEQUENTIALの可変長テキストとして書く。
+       FD  RESULT-JSON-FILE.
+       01  RESULT-JSON-REC          PIC  X(120).
+      *>   RESULT-SEQから今回実行分の年度を除いた残りを一時的に
+      *>   退避するための並べ替え作業レコード。RESULT-RECと同じ
+      *>   項目を持つ。
+       SD  RESULT-PURGE-WK.
+       01  RESULT-PURGE-SD-REC.
+           03   RPW-CODE         PIC  X(07).
+           03   RPW-NAME         PIC  N(04).
+           03   RPW-NEN          PIC  9(04).
+           03   RPW-ZINKO        PIC  9(08).
+           03   RPW-MENSEKI      PIC  9(05).
       ******************************************************************
        WORKING-STORAGE             SECTION.
        01  F-STATUS                PIC  XX.
        01  F-STATUS2               PIC  XX.
        01  F-STATUS3               PIC  XX.
+       01  F-STATUS4               PIC  XX.
+       01  F-STATUS5               PIC  XX.
+       01  F-STATUS6               PIC  XX.
+       01  F-STATUS7               PIC  XX.
        01  S-STATUS                PIC  XX.
+      *>   今回実行分のZINKO-FILEが持つ基準年。ZINKO-FILEの先頭
+      *>   レコードから読み取り、RESULT-SEQの中から同じ年度の
+      *>   既存行だけを入れ替え、全国集計トレーラーを今回分の年度
+      *>   だけに絞り込むために使う（RESULT-SEQはR-CODE＋R-NENの
+      *>   組で一意という前提のため、同じ年度の再実行は上書きに
+      *>   なるべきで、積み上がってはいけない）。
+       01  RUN-NEN                  PIC  9(04)      VALUE 0.
+      *>   再開用チェックポイントの控え。前回実行分を読み込んだ
+      *>   直後のキーをLAST-CKPT-＊に保持し、ZINKO-FILEを先頭から
+      *>   読み進める間はこのキーに一致するまでSKIP-SWでスキップ
+      *>   する。チェックポイントが存在しなければ最初から処理する。
+       01  LAST-CKPT-CODE           PIC  X(07)      VALUE SPACES.
+       01  LAST-CKPT-NEN            PIC  9(04)      VALUE 0.
+      *>   チェックポイント・ファイルの最後のレコードがCKR-COMPLETE
+      *>   の目印（前回実行が最後まで正常に終わった印）であれば、
+      *>   今回は再開する必要がないので無視する。
+       01  LAST-CKPT-COMPLETE-SW    PIC  X(01)      VALUE "N".
+           88  LAST-CKPT-WAS-COMPLETE               VALUE "Y".
+       01  CKPT-SW                  PIC  X(01)      VALUE "N".
+           88  HAVE-CKPT                             VALUE "Y".
+           88  NO-CKPT                               VALUE "N".
+       01  SKIP-SW                  PIC  X(01)      VALUE "N".
+           88  SKIPPING                              VALUE "Y".
+           88  NOT-SKIPPING                          VALUE "N".
+       01  F-STATUS8                PIC  XX.
+      *>   JSON配列要素の編集用。要素間のコンマは「最後の要素には
+      *>   付けない」ため、1件分書き出しを1件遅らせて持っておき、
+      *>   次の要素が読めた時点でコンマ付きで確定させる
+      *>   （先読み方式）。JSON-PENDING-LINEが直前に確定した要素。
+       01  JSON-LINE                 PIC  X(120).
+       01  JSON-PENDING-LINE         PIC  X(120)     VALUE SPACES.
+       01  JSON-PEND-SW              PIC  X(01)      VALUE "N".
+           88  JSON-HAS-PENDING                      VALUE "Y".
+           88  JSON-NO-PENDING                       VALUE "N".
+      *>   数値編集項目（ゼロサプレス済・先頭が空白）から先頭の
+      *>   空白を取り除き、JSONの数値として出力できる形にする
+      *>   ための共用の作業項目。
+       01  JSON-NUM-SRC              PIC  X(16).
+       01  JSON-NUM-POS              PIC  9(05)      COMP.
+       01  JSON-NUM-LEN              PIC  9(05)      COMP.
+       01  JSON-NUM-OUT              PIC  X(16).
+       01  JSON-ZINKO-OUT            PIC  X(16).
+       01  JSON-MENSEKI-OUT          PIC  X(16).
+       01  JSON-DENSITY-OUT          PIC  X(16).
+      *>   CSV出力行の編集用項目。数値項目はゼロサプレスした
+      *>   表示形式に変換してからSTRINGで連結する。
+       01  CSV-ZINKO-ED             PIC  Z(7)9.
+       01  CSV-MENSEKI-ED           PIC  Z(4)9.
+       01  CSV-DENSITY-ED           PIC  Z(7)9.999.
+       01  CSV-NEN-ED               PIC  9(04).
        01  ZIKOMITSUDO-DATA        PIC  9(08)V9(03).
-       01  CNT                     PIC  9.
+      *>   全国平均人口密度の画面表示用の編集項目。Vは小数点の
+      *>   位置を示すだけの暗黙の記号であり、編集項目を経由せずに
+      *>   DISPLAYすると小数点の無い数字の連結になってしまう。
+       01  AVG-MITSUDO-ED           PIC  Z(7)9.999.
+       01  CNT                     PIC  9(05).
+      *>   全国集計用のチェック・フィギュア（総人口・総面積・
+      *>   全国平均人口密度）。RESULT-FILE表示ループの最後に
+      *>   トレーラーとして出力し、総務省公表の全国値との照合に
+      *>   使う。
+       01  TOTAL-ZINKO              PIC  9(10).
+       01  TOTAL-MENSEKI            PIC  9(07).
+       01  AVG-MITSUDO              PIC  9(08)V9(03).
+      *>   在メモリ面積テーブル（MENSEKI-FILEをコード昇順にソート
+      *>   して一括ロードし、ZINKO-FILEの1レコードにつき1回の
+      *>   二分探索で突合する。都道府県レベルの47件に対し、将来の
+      *>   市区町村レベルのコード追加を見込んだ件数を確保する。
+       01  MT-COUNT                PIC  9(05)       COMP.
+       01  MENSEKI-TABLE.
+      *>   実際に使うのはMT-COUNT件（通常47件前後）のみだが、
+      *>   OCCURSが固定長のままだとSEARCH ALLが未使用域（初期値の
+      *>   空白・ゼロ）まで含めて二分探索してしまい、全体が昇順で
+      *>   なくなって突合漏れの原因になる。DEPENDING ON MT-COUNTで
+      *>   実在する範囲だけを探索対象にする。
+           03   MT-ENTRY         OCCURS 1 TO 9999 TIMES
+                                  DEPENDING ON MT-COUNT
+                                  ASCENDING KEY IS MT-CODE MT-NEN
+                                  INDEXED BY MT-IDX.
+                05   MT-CODE          PIC  X(07).
+                05   MT-NAME          PIC  N(04).
+                05   MT-NEN           PIC  9(04).
+                05   MT-MENSEKI       PIC  9(05).
+                05   MT-MATCHED       PIC  X(01).
+                    88  MT-WAS-MATCHED        VALUE "Y".
+                    88  MT-WAS-NOT-MATCHED    VALUE "N".
+       01  MT-SW                   PIC  X(01).
+           88  MT-FOUND                             VALUE "Y".
+           88  MT-NOTFOUND                          VALUE "N".
+      *>   突合漏れ件数（人口側のみ／面積側のみ）。突合不能の
+      *>   都度、例外ファイルへ書き出したレコードの件数を集計し、
+      *>   精査報告の件数行に使用する。
+       01  EXC-Z-CNT                PIC  9(05)       COMP.
+       01  EXC-M-CNT                PIC  9(05)       COMP.
       ******************************************************************
        PROCEDURE                   DIVISION.
       ******************************************************************
        MAIN-RTN.
+           PERFORM LOAD-MENSEKI-TABLE.
+           PERFORM READ-CHECKPOINT.
+           PERFORM PEEK-RUN-NEN.
+
            OPEN INPUT  ZINKO-FILE.
-           OPEN OUTPUT RESULT-FILE.
+      *>   RESULT-FILEはR-CODE＋R-NENの組で一意となるため、毎回
+      *>   OUTPUTで上書きせずEXTENDで追記し、過去年度分を残す。
+      *>   ただしRESULT-SEQがまだ存在しない初回実行ではEXTENDが
+      *>   "35"（ファイルなし）を返すだけでファイルを作らないため、
+      *>   その場合だけOUTPUTで新規に作成する。既に存在する場合は、
+      *>   一意性を保つため今回分と同じ年度（RUN-NEN）の既存行を
+      *>   PURGE-PRIOR-YEAR-ROWSで取り除いてから追記を始める
+      *>   （例：ZINKOMENTでデータを直した後の同年度の再実行）。
+           OPEN EXTEND RESULT-FILE.
+           IF F-STATUS3 = "35" THEN
+              OPEN OUTPUT RESULT-FILE
+           ELSE IF F-STATUS3 <> "00" THEN
+              DISPLAY "OPEN ERROR:" F-STATUS3
+              MOVE -1 TO RETURN-CODE
+              GOBACK
+           ELSE
+              CLOSE RESULT-FILE
+              PERFORM PURGE-PRIOR-YEAR-ROWS
+              OPEN EXTEND RESULT-FILE
+           END-IF
+           END-IF.
 
+           OPEN OUTPUT EXCEPTION-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+
+           MOVE 0 TO EXC-Z-CNT.
+           MOVE 0 TO EXC-M-CNT.
            MOVE "00" TO F-STATUS.
 
+           IF HAVE-CKPT THEN
+              SET SKIPPING TO TRUE
+           ELSE
+              SET NOT-SKIPPING TO TRUE
+           END-IF.
+
            PERFORM UNTIL F-STATUS <> "00"
               READ ZINKO-FILE NEXT
               IF F-STATUS = "10" THEN
@@ -69,39 +280,121 @@
                  GOBACK
               END-IF
 
-              OPEN INPUT  MENSEKI-FILE
-              MOVE "00" TO F-STATUS2
-              PERFORM UNTIL F-STATUS2 <> "00"
-                 READ MENSEKI-FILE NEXT
-                 IF F-STATUS2 = "10" THEN
-                    DISPLAY "NOT FOUND:" Z-CODE
-                    MOVE -1 TO RETURN-CODE
-                    GOBACK
-                 ELSE IF F-STATUS2 <> "00" THEN
-                    DISPLAY "READ ERROR:" F-STATUS2
-                    MOVE -1 TO RETURN-CODE
-                    GOBACK
-                 END-IF
+              IF SKIPPING THEN
+      *>         再開の途中でスキップするレコードも、MENSEKI-TABLE上
+      *>         の突合状態の更新と例外ファイルへの人口側のみ記録は
+      *>         非スキップ時と同じように行う。EXCEPTION-FILEは毎回
+      *>         OPEN OUTPUTで空から作り直すため、これを省くと前回
+      *>         実行時に検出していたはずの突合漏れがチェックポイント
+      *>         より前の区間だけ報告から消えてしまう。RESULT-RECと
+      *>         CHECKPOINT-RECの書き出しだけを抑止する（そちら側は
+      *>         前回実行で既に書き終えている）。
+                 MOVE "N" TO MT-SW
+                 SET MT-IDX TO 1
+                 SEARCH ALL MT-ENTRY
+                    WHEN MT-CODE (MT-IDX) = Z-CODE
+                     AND MT-NEN  (MT-IDX) = Z-NEN
+                       MOVE "Y" TO MT-SW
+                 END-SEARCH
+
+                 IF MT-NOTFOUND THEN
+                    MOVE "Z" TO E-SIDE
+                    MOVE Z-CODE TO E-CODE
+                    MOVE Z-NAME TO E-NAME
+                    MOVE Z-NEN TO E-NEN
+                    WRITE EXCEPTION-REC
+                    ADD 1 TO EXC-Z-CNT
+                 ELSE
+                    SET MT-WAS-MATCHED (MT-IDX) TO TRUE
                  END-IF
-                 IF Z-CODE = M-CODE THEN
-                    EXIT PERFORM
+
+                 IF Z-CODE = LAST-CKPT-CODE
+                     AND Z-NEN = LAST-CKPT-NEN THEN
+                    SET NOT-SKIPPING TO TRUE
                  END-IF
-              END-PERFORM
-              CLOSE MENSEKI-FILE
+              ELSE
+                 MOVE "N" TO MT-SW
+                 SET MT-IDX TO 1
+                 SEARCH ALL MT-ENTRY
+                    WHEN MT-CODE (MT-IDX) = Z-CODE
+                     AND MT-NEN  (MT-IDX) = Z-NEN
+                       MOVE "Y" TO MT-SW
+                 END-SEARCH
 
-              MOVE Z-CODE TO R-CODE
-              MOVE Z-NAME TO R-NAME
-              MOVE Z-ZINKO TO R-ZINKO
-              MOVE M-MENSEKI TO R-MENSEKI
+                 IF MT-NOTFOUND THEN
+                    MOVE "Z" TO E-SIDE
+                    MOVE Z-CODE TO E-CODE
+                    MOVE Z-NAME TO E-NAME
+                    MOVE Z-NEN TO E-NEN
+                    WRITE EXCEPTION-REC
+                    ADD 1 TO EXC-Z-CNT
+                 ELSE
+                    SET MT-WAS-MATCHED (MT-IDX) TO TRUE
 
-              WRITE RESULT-REC
+                    MOVE Z-CODE TO R-CODE
+                    MOVE Z-NAME TO R-NAME
+                    MOVE Z-NEN TO R-NEN
+                    MOVE Z-ZINKO TO R-ZINKO
+                    MOVE MT-MENSEKI (MT-IDX) TO R-MENSEKI
+
+                    WRITE RESULT-REC
+
+                    MOVE Z-CODE TO CKR-CODE
+                    MOVE Z-NEN TO CKR-NEN
+                    MOVE "N" TO CKR-COMPLETE
+                    WRITE CHECKPOINT-REC
+                 END-IF
+              END-IF
            END-PERFORM.
-           
+
            CLOSE ZINKO-FILE.
+
+      *>   ZINKO-FILEを最後まで読み切った（異常終了せずこの行まで
+      *>   来た）証拠として、コード／年度を空にした完了目印レコード
+      *>   を追記する。次回のREAD-CHECKPOINTはこれを見て、再開せず
+      *>   最初から処理して良いと判断する。
+           MOVE SPACES TO CKR-CODE.
+           MOVE 0 TO CKR-NEN.
+           SET CKR-RUN-COMPLETE TO TRUE.
+           WRITE CHECKPOINT-REC.
+
+           CLOSE CHECKPOINT-FILE.
+
+           PERFORM VARYING MT-IDX FROM 1 BY 1 UNTIL MT-IDX > MT-COUNT
+              IF MT-WAS-NOT-MATCHED (MT-IDX) THEN
+                 MOVE "M" TO E-SIDE
+                 MOVE MT-CODE (MT-IDX) TO E-CODE
+                 MOVE MT-NAME (MT-IDX) TO E-NAME
+                 MOVE MT-NEN  (MT-IDX) TO E-NEN
+                 WRITE EXCEPTION-REC
+                 ADD 1 TO EXC-M-CNT
+              END-IF
+           END-PERFORM.
+
+           CLOSE EXCEPTION-FILE.
            CLOSE RESULT-FILE.
+
+           PERFORM PRINT-RECONCILIATION-RPT.
            
            OPEN INPUT RESULT-FILE.
-           MOVE "00" TO F-STATUS3.
+           IF F-STATUS3 <> "00" THEN
+              DISPLAY "OPEN ERROR:" F-STATUS3
+              MOVE -1 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           OPEN OUTPUT RESULT-CSV-FILE.
+           OPEN OUTPUT RESULT-JSON-FILE.
+           MOVE 0 TO CNT.
+           MOVE 0 TO TOTAL-ZINKO.
+           MOVE 0 TO TOTAL-MENSEKI.
+           SET JSON-NO-PENDING TO TRUE.
+
+           MOVE "CODE,NAME,YEAR,POPULATION,AREA,DENSITY"
+              TO RESULT-CSV-REC.
+           WRITE RESULT-CSV-REC.
+
+           MOVE "[" TO RESULT-JSON-REC.
+           WRITE RESULT-JSON-REC.
 
            PERFORM UNTIL F-STATUS3 <> "00"
               READ RESULT-FILE NEXT
@@ -112,12 +405,339 @@
                  MOVE -1 TO RETURN-CODE
                  GOBACK
               END-IF
-              
+
+              COMPUTE ZIKOMITSUDO-DATA = R-ZINKO / R-MENSEKI
+
+              MOVE R-ZINKO TO CSV-ZINKO-ED
+              MOVE R-MENSEKI TO CSV-MENSEKI-ED
+              MOVE ZIKOMITSUDO-DATA TO CSV-DENSITY-ED
+              MOVE R-NEN TO CSV-NEN-ED
+
+              DISPLAY "年度：" R-NEN "年"
               DISPLAY "県名：" R-NAME
               DISPLAY "人口：" R-ZINKO "人"
               DISPLAY "面積：" R-MENSEKI "平方キロメートル"
-              
+              DISPLAY "人口密度：" CSV-DENSITY-ED
+                 WITH NO ADVANCING
+              DISPLAY "人／平方キロメートル"
+
+              MOVE SPACES TO RESULT-CSV-REC
+              STRING R-CODE         DELIMITED BY SIZE
+                     ","            DELIMITED BY SIZE
+                     R-NAME-X       DELIMITED BY SIZE
+                     ","            DELIMITED BY SIZE
+                     CSV-NEN-ED     DELIMITED BY SIZE
+                     ","            DELIMITED BY SIZE
+                     CSV-ZINKO-ED   DELIMITED BY SIZE
+                     ","            DELIMITED BY SIZE
+                     CSV-MENSEKI-ED DELIMITED BY SIZE
+                     ","            DELIMITED BY SIZE
+                     CSV-DENSITY-ED DELIMITED BY SIZE
+                  INTO RESULT-CSV-REC
+              END-STRING
+              WRITE RESULT-CSV-REC
+
+              MOVE SPACES TO JSON-NUM-SRC
+              MOVE CSV-ZINKO-ED TO JSON-NUM-SRC
+              PERFORM TRIM-JSON-NUMBER
+              MOVE JSON-NUM-OUT TO JSON-ZINKO-OUT
+
+              MOVE SPACES TO JSON-NUM-SRC
+              MOVE CSV-MENSEKI-ED TO JSON-NUM-SRC
+              PERFORM TRIM-JSON-NUMBER
+              MOVE JSON-NUM-OUT TO JSON-MENSEKI-OUT
+
+              MOVE SPACES TO JSON-NUM-SRC
+              MOVE CSV-DENSITY-ED TO JSON-NUM-SRC
+              PERFORM TRIM-JSON-NUMBER
+              MOVE JSON-NUM-OUT TO JSON-DENSITY-OUT
+
+              MOVE SPACES TO JSON-LINE
+              STRING '{"code":"'       DELIMITED BY SIZE
+                     R-CODE             DELIMITED BY SIZE
+                     '","name":"'      DELIMITED BY SIZE
+                     R-NAME-X           DELIMITED BY SIZE
+                     '","year":'       DELIMITED BY SIZE
+                     CSV-NEN-ED         DELIMITED BY SIZE
+                     ',"population":'  DELIMITED BY SIZE
+                     JSON-ZINKO-OUT     DELIMITED BY SPACE
+                     ',"area":'        DELIMITED BY SIZE
+                     JSON-MENSEKI-OUT   DELIMITED BY SPACE
+                     ',"density":'     DELIMITED BY SIZE
+                     JSON-DENSITY-OUT   DELIMITED BY SPACE
+                     '}'               DELIMITED BY SIZE
+                  INTO JSON-LINE
+              END-STRING
+
+              IF JSON-HAS-PENDING THEN
+                 MOVE SPACES TO RESULT-JSON-REC
+                 STRING JSON-PENDING-LINE DELIMITED BY SPACE
+                        ","               DELIMITED BY SIZE
+                     INTO RESULT-JSON-REC
+                 END-STRING
+                 WRITE RESULT-JSON-REC
+              END-IF
+              MOVE JSON-LINE TO JSON-PENDING-LINE
+              SET JSON-HAS-PENDING TO TRUE
+
+      *>      全国集計トレーラーは総務省公表の単年度の全国値と
+      *>      照合するためのものなので、RESULT-SEQに積み上がった
+      *>      過去年度分を含めず、今回実行分の年度（RUN-NEN）の
+      *>      行だけを件数・総人口・総面積に数える。
+              IF R-NEN = RUN-NEN THEN
+                 ADD 1 TO CNT
+                 ADD R-ZINKO TO TOTAL-ZINKO
+                 ADD R-MENSEKI TO TOTAL-MENSEKI
+              END-IF
            END-PERFORM.
            CLOSE RESULT-FILE.
+           CLOSE RESULT-CSV-FILE.
+
+           IF JSON-HAS-PENDING THEN
+              MOVE SPACES TO RESULT-JSON-REC
+              MOVE JSON-PENDING-LINE TO RESULT-JSON-REC
+              WRITE RESULT-JSON-REC
+           END-IF.
+           MOVE "]" TO RESULT-JSON-REC.
+           WRITE RESULT-JSON-REC.
+           CLOSE RESULT-JSON-FILE.
+
+           COMPUTE AVG-MITSUDO = TOTAL-ZINKO / TOTAL-MENSEKI.
+           MOVE AVG-MITSUDO TO AVG-MITSUDO-ED.
+
+           DISPLAY "***** 全国集計 *****".
+           DISPLAY "件数：" CNT "件".
+           DISPLAY "総人口：" TOTAL-ZINKO "人".
+           DISPLAY "総面積：" TOTAL-MENSEKI
+              WITH NO ADVANCING.
+           DISPLAY "平方キロメートル".
+           DISPLAY "全国平均人口密度："
+              WITH NO ADVANCING.
+           DISPLAY AVG-MITSUDO-ED
+              WITH NO ADVANCING.
+           DISPLAY "人／平方キロメートル".
        MAIN-EXT.
            GOBACK.
+      ******************************************************************
+      *  LOAD-MENSEKI-TABLE
+      *    MENSEKI-FILEをM-CODE昇順にソートした上で一括して
+      *    MENSEKI-TABLEに取り込む。ZINKO-FILE側は以後このテーブルを
+      *    SEARCH ALL（二分探索）で突合するため、両ファイルとも
+      *    1パスで処理が済む。
+      ******************************************************************
+       LOAD-MENSEKI-TABLE.
+           SORT MENSEKI-SRT-WK
+              ON ASCENDING KEY MSW-CODE MSW-NEN
+              USING MENSEKI-FILE
+              GIVING MENSEKI-SRT-FILE.
+
+           OPEN INPUT MENSEKI-SRT-FILE.
+           MOVE "00" TO F-STATUS4.
+           MOVE 0 TO MT-COUNT.
+
+           PERFORM UNTIL F-STATUS4 <> "00"
+              READ MENSEKI-SRT-FILE NEXT
+              IF F-STATUS4 = "10" THEN
+                 NEXT SENTENCE
+              ELSE IF  F-STATUS4 <> "00" THEN
+                 DISPLAY "READ ERROR:" F-STATUS4
+                 MOVE -1 TO RETURN-CODE
+                 GOBACK
+              END-IF
+              END-IF
+
+              ADD 1 TO MT-COUNT
+              MOVE MS-CODE    TO MT-CODE (MT-COUNT)
+              MOVE MS-NAME    TO MT-NAME (MT-COUNT)
+              MOVE MS-NEN     TO MT-NEN (MT-COUNT)
+              MOVE MS-MENSEKI TO MT-MENSEKI (MT-COUNT)
+              MOVE "N"        TO MT-MATCHED (MT-COUNT)
+           END-PERFORM.
+
+           CLOSE MENSEKI-SRT-FILE.
+       LOAD-MENSEKI-TABLE-EXIT.
+           EXIT.
+      ******************************************************************
+      *  PEEK-RUN-NEN
+      *    ZINKO-FILEの先頭レコードだけを読んでRUN-NENに基準年を
+      *    控え、ファイルを閉じ直す（本処理のREAD ZINKO-FILEは
+      *    改めて先頭から行う）。ファイルが空であればRUN-NENは0の
+      *    ままとし、全国集計には何も積まれない。
+      ******************************************************************
+       PEEK-RUN-NEN.
+           MOVE 0 TO RUN-NEN.
+           OPEN INPUT ZINKO-FILE.
+           MOVE "00" TO F-STATUS.
+           READ ZINKO-FILE NEXT
+           IF F-STATUS = "00" THEN
+              MOVE Z-NEN TO RUN-NEN
+           ELSE IF F-STATUS <> "10" THEN
+              DISPLAY "READ ERROR:" F-STATUS
+              MOVE -1 TO RETURN-CODE
+              GOBACK
+           END-IF
+           END-IF.
+           CLOSE ZINKO-FILE.
+       PEEK-RUN-NEN-EXIT.
+           EXIT.
+      ******************************************************************
+      *  PURGE-PRIOR-YEAR-ROWS
+      *    RESULT-SEQはR-CODE＋R-NENの組で一意という前提のため、
+      *    今回実行分と同じ年度（RUN-NEN）の既存行がRESULT-SEQに
+      *    残っていると、この後のOPEN EXTENDでの追記が二重登録に
+      *    なってしまう。COPY-NONRUN-YEAR-RECSで当該年度以外の行
+      *    だけをRESULT-PURGE-WKへ退避し、SORTでRESULT-SEQへ書き
+      *    戻すことで当該年度分を取り除く（RUN-NENが0、すなわち
+      *    ZINKO-FILEが空のときは何も取り除かれない）。
+      ******************************************************************
+       PURGE-PRIOR-YEAR-ROWS.
+           SORT RESULT-PURGE-WK
+              ON ASCENDING KEY RPW-CODE RPW-NEN
+              INPUT PROCEDURE IS COPY-NONRUN-YEAR-RECS
+              GIVING RESULT-FILE.
+       PURGE-PRIOR-YEAR-ROWS-EXIT.
+           EXIT.
+
+       COPY-NONRUN-YEAR-RECS.
+           OPEN INPUT RESULT-FILE.
+           MOVE "00" TO F-STATUS3.
+
+           PERFORM UNTIL F-STATUS3 <> "00"
+              READ RESULT-FILE NEXT
+              IF F-STATUS3 = "10" THEN
+                 NEXT SENTENCE
+              ELSE IF  F-STATUS3 <> "00" THEN
+                 DISPLAY "READ ERROR:" F-STATUS3
+                 MOVE -1 TO RETURN-CODE
+                 GOBACK
+              END-IF
+              END-IF
+
+              IF R-NEN NOT = RUN-NEN THEN
+                 MOVE R-CODE    TO RPW-CODE
+                 MOVE R-NAME    TO RPW-NAME
+                 MOVE R-NEN     TO RPW-NEN
+                 MOVE R-ZINKO   TO RPW-ZINKO
+                 MOVE R-MENSEKI TO RPW-MENSEKI
+                 RELEASE RESULT-PURGE-SD-REC
+              END-IF
+           END-PERFORM.
+
+           CLOSE RESULT-FILE.
+       COPY-NONRUN-YEAR-RECS-EXIT.
+           EXIT.
+      ******************************************************************
+      *  TRIM-JSON-NUMBER
+      *    ゼロサプレス済の数値編集項目をJSON-NUM-SRCに入れて呼ぶと、
+      *    先頭の空白を取り除いた結果をJSON-NUM-OUTへ返す。全桁が
+      *    空白（値が0のとき等）の場合は"0"を返す。
+      ******************************************************************
+       TRIM-JSON-NUMBER.
+           MOVE SPACES TO JSON-NUM-OUT.
+           MOVE 1 TO JSON-NUM-POS.
+
+           PERFORM UNTIL JSON-NUM-POS > 16
+                      OR JSON-NUM-SRC (JSON-NUM-POS:1) NOT = SPACE
+              ADD 1 TO JSON-NUM-POS
+           END-PERFORM.
+
+           IF JSON-NUM-POS > 16 THEN
+              MOVE "0" TO JSON-NUM-OUT (1:1)
+           ELSE
+              COMPUTE JSON-NUM-LEN = 17 - JSON-NUM-POS
+              MOVE JSON-NUM-SRC (JSON-NUM-POS:JSON-NUM-LEN)
+                 TO JSON-NUM-OUT
+           END-IF.
+       TRIM-JSON-NUMBER-EXIT.
+           EXIT.
+      ******************************************************************
+      *  READ-CHECKPOINT
+      *    前回実行分のチェックポイント・ファイルが存在すれば最後の
+      *    1件（最後にRESULT-RECまで書き切ったキー）をLAST-CKPT-＊に
+      *    控える。存在しない場合（初回実行）は最初から処理する。
+      ******************************************************************
+       READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF F-STATUS7 = "35" THEN
+              SET NO-CKPT TO TRUE
+           ELSE IF F-STATUS7 <> "00" THEN
+              DISPLAY "READ ERROR:" F-STATUS7
+              MOVE -1 TO RETURN-CODE
+              GOBACK
+           ELSE
+              SET HAVE-CKPT TO TRUE
+           END-IF
+           END-IF.
+
+      *>   このPERFORM文はCLOSEや完了判定と同じ一文（IF HAVE-CKPT
+      *>   THEN〜END-IF）の中に続けて書く必要があるため、EOFの判定
+      *>   で他の読み込みループと同じNEXT SENTENCEを使うと、
+      *>   END-PERFORMの先ではなく段落末尾のピリオドまで一気に飛び、
+      *>   CLOSEも完了判定も実行されなくなる。ここだけはEOF（"10"）
+      *>   のときに何もしないIF分岐とし、ループ終了はUNTIL条件の
+      *>   再判定に委ねる。
+           IF HAVE-CKPT THEN
+              PERFORM UNTIL F-STATUS7 <> "00"
+                 READ CHECKPOINT-FILE NEXT
+                 IF F-STATUS7 = "00" THEN
+                    MOVE CKR-CODE TO LAST-CKPT-CODE
+                    MOVE CKR-NEN TO LAST-CKPT-NEN
+                    MOVE CKR-COMPLETE TO LAST-CKPT-COMPLETE-SW
+                 ELSE IF F-STATUS7 <> "10" THEN
+                    DISPLAY "READ ERROR:" F-STATUS7
+                    MOVE -1 TO RETURN-CODE
+                    GOBACK
+                 END-IF
+                 END-IF
+              END-PERFORM
+
+              CLOSE CHECKPOINT-FILE
+
+              IF LAST-CKPT-WAS-COMPLETE THEN
+                 SET NO-CKPT TO TRUE
+              END-IF
+           END-IF.
+       READ-CHECKPOINT-EXIT.
+           EXIT.
+      ******************************************************************
+      *  PRINT-RECONCILIATION-RPT
+      *    例外ファイルに書き出された突合漏れレコードを一覧表示し、
+      *    最後に件数（人口側のみ／面積側のみ）をまとめて出力する。
+      *    従来はNOT FOUNDの時点でジョブを即時異常終了させていたが、
+      *    片側データの欠落は１回の実行でまとめて洗い出せるように
+      *    変更した。
+      ******************************************************************
+       PRINT-RECONCILIATION-RPT.
+           DISPLAY "***** 突合漏れ精査報告 *****".
+
+           OPEN INPUT EXCEPTION-FILE.
+           MOVE "00" TO F-STATUS5.
+
+           PERFORM UNTIL F-STATUS5 <> "00"
+              READ EXCEPTION-FILE NEXT
+              IF F-STATUS5 = "10" THEN
+                 NEXT SENTENCE
+              ELSE IF  F-STATUS5 <> "00" THEN
+                 DISPLAY "READ ERROR:" F-STATUS5
+                 MOVE -1 TO RETURN-CODE
+                 GOBACK
+              END-IF
+              END-IF
+
+              IF E-SIDE = "Z" THEN
+                 DISPLAY "人口側のみ：" E-CODE " " E-NAME
+                    WITH NO ADVANCING
+                 DISPLAY " " E-NEN "年（面積データなし）"
+              ELSE
+                 DISPLAY "面積側のみ：" E-CODE " " E-NAME
+                    WITH NO ADVANCING
+                 DISPLAY " " E-NEN "年（人口データなし）"
+              END-IF
+           END-PERFORM.
+
+           CLOSE EXCEPTION-FILE.
+
+           DISPLAY "人口側のみ件数：" EXC-Z-CNT "件".
+           DISPLAY "面積側のみ件数：" EXC-M-CNT "件".
+       PRINT-RECONCILIATION-RPT-EXIT.
+           EXIT.
