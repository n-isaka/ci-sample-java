@@ -0,0 +1,421 @@
+      ******************************************************************
+      *  opencobol SAMPLE
+      *
+      *  Copyright 2019 Tokyo System House Co., Ltd.
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 ZINKOMENT.
+       AUTHOR.                     TSH.
+       DATE-WRITTEN.               2019-10-10.
+      ******************************************************************
+      *  ZINKO-SEQ2／MENSEKI-SEQ2を直接手で編集するしかなかった
+      *  保守作業を、TRANS-SEQの制御カード（追加／変更／削除）を
+      *  1件ずつ適用するバッチ保守プログラムに置き換える。コードが
+      *  空白、数値項目が非数値といった初歩的な入力誤りはここで
+      *  はじき、ZINKOMITSUDO2の「NOT FOUND」突合漏れの火種を手前で
+      *  摘み取る。
+      *
+      *  出力はZINKO-SEQ2-NEW／MENSEKI-SEQ2-NEWに作成する。本番の
+      *  入れ替えはJCL側でZINKO-SEQ2／MENSEKI-SEQ2への付け替えとして
+      *  行う運用を想定している。
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE       ASSIGN TO "TRANS-SEQ"
+                                   ORGANIZATION   IS   SEQUENTIAL
+                                   FILE   STATUS  IS   F-STATUS.
+           SELECT ZINKO-FILE       ASSIGN TO "ZINKO-SEQ2"
+                                   ORGANIZATION   IS   SEQUENTIAL
+                                   FILE   STATUS  IS   F-STATUS2.
+           SELECT ZINKO-NEW-FILE   ASSIGN TO "ZINKO-SEQ2-NEW"
+                                   ORGANIZATION   IS   SEQUENTIAL
+                                   FILE   STATUS  IS   F-STATUS3.
+           SELECT MENSEKI-FILE     ASSIGN TO "MENSEKI-SEQ2"
+                                   ORGANIZATION   IS   SEQUENTIAL
+                                   FILE   STATUS  IS   F-STATUS4.
+           SELECT MENSEKI-NEW-FILE ASSIGN TO "MENSEKI-SEQ2-NEW"
+                                   ORGANIZATION   IS   SEQUENTIAL
+                                   FILE   STATUS  IS   F-STATUS5.
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+      *>   制御カード1件＝1件の追加／変更／削除指示。T-ACTIONは
+      *>   "A"（追加）"C"（変更）"D"（削除）、T-TARGETは"Z"（人口側）
+      *>   "M"（面積側）を表す。
+       FD  TRANS-FILE.
+       01  TRANS-REC.
+           03   T-ACTION         PIC  X(01).
+           03   T-TARGET         PIC  X(01).
+           03   T-CODE           PIC  X(07).
+           03   T-NAME           PIC  N(04).
+           03   T-NEN            PIC  9(04).
+           03   T-VALUE          PIC  9(08).
+       FD  ZINKO-FILE.
+       01  ZINKO-REC.
+           03   Z-CODE           PIC  X(07).
+           03   Z-NAME           PIC  N(04).
+           03   Z-NEN            PIC  9(04).
+           03   Z-ZINKO          PIC  9(08).
+       FD  ZINKO-NEW-FILE.
+       01  ZINKO-NEW-REC.
+           03   ZN-CODE          PIC  X(07).
+           03   ZN-NAME          PIC  N(04).
+           03   ZN-NEN           PIC  9(04).
+           03   ZN-ZINKO         PIC  9(08).
+       FD  MENSEKI-FILE.
+       01  MENSEKI-REC.
+           03   M-CODE           PIC  X(07).
+           03   M-NAME           PIC  N(04).
+           03   M-NEN            PIC  9(04).
+           03   M-MENSEKI        PIC  9(05).
+       FD  MENSEKI-NEW-FILE.
+       01  MENSEKI-NEW-REC.
+           03   MN-CODE          PIC  X(07).
+           03   MN-NAME          PIC  N(04).
+           03   MN-NEN           PIC  9(04).
+           03   MN-MENSEKI       PIC  9(05).
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+       01  F-STATUS                PIC  XX.
+       01  F-STATUS2               PIC  XX.
+       01  F-STATUS3               PIC  XX.
+       01  F-STATUS4               PIC  XX.
+       01  F-STATUS5               PIC  XX.
+      *>   ZINKO-SEQ2を丸ごと取り込んで更新する在メモリ版マスタ。
+      *>   件数が少ない保守作業なので二分探索の仕組みは持たせず、
+      *>   線形走査で突合する。
+       01  ZINKO-TABLE.
+           03   ZT-ENTRY         OCCURS 9999 TIMES.
+                05   ZT-CODE          PIC  X(07).
+                05   ZT-NAME          PIC  N(04).
+                05   ZT-NEN           PIC  9(04).
+                05   ZT-ZINKO         PIC  9(08).
+                05   ZT-DELETED       PIC  X(01).
+                    88  ZT-IS-DELETED        VALUE "Y".
+                    88  ZT-NOT-DELETED       VALUE "N".
+       01  ZT-COUNT                PIC  9(05)       COMP.
+       01  ZT-IDX                  PIC  9(05)       COMP.
+       01  ZT-FOUND-IDX             PIC  9(05)       COMP.
+
+       01  MENSEKI-TABLE.
+           03   MT-ENTRY         OCCURS 9999 TIMES.
+                05   MT-CODE          PIC  X(07).
+                05   MT-NAME          PIC  N(04).
+                05   MT-NEN           PIC  9(04).
+                05   MT-MENSEKI       PIC  9(05).
+                05   MT-DELETED       PIC  X(01).
+                    88  MT-IS-DELETED        VALUE "Y".
+                    88  MT-NOT-DELETED       VALUE "N".
+       01  MT-COUNT                PIC  9(05)       COMP.
+       01  MT-IDX                  PIC  9(05)       COMP.
+       01  MT-FOUND-IDX             PIC  9(05)       COMP.
+
+       01  VALID-SW                PIC  X(01).
+           88  VALID-TXN                       VALUE "Y".
+           88  INVALID-TXN                     VALUE "N".
+
+      *>   保守結果の集計（追加・変更・削除・棄却件数）。実行結果
+      *>   報告のトレーラーに使う。
+       01  ADD-CNT                  PIC  9(05)       COMP.
+       01  UPD-CNT                  PIC  9(05)       COMP.
+       01  DEL-CNT                  PIC  9(05)       COMP.
+       01  REJ-CNT                  PIC  9(05)       COMP.
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+           MOVE 0 TO ADD-CNT.
+           MOVE 0 TO UPD-CNT.
+           MOVE 0 TO DEL-CNT.
+           MOVE 0 TO REJ-CNT.
+
+           PERFORM LOAD-ZINKO-TABLE.
+           PERFORM LOAD-MENSEKI-TABLE.
+           PERFORM APPLY-TRANSACTIONS.
+           PERFORM WRITE-ZINKO-NEW.
+           PERFORM WRITE-MENSEKI-NEW.
+           PERFORM PRINT-MAINT-RPT.
+       MAIN-EXT.
+           GOBACK.
+      ******************************************************************
+      *  LOAD-ZINKO-TABLE / LOAD-MENSEKI-TABLE
+      *    既存マスタを在メモリテーブルへ1パスで取り込む。
+      ******************************************************************
+       LOAD-ZINKO-TABLE.
+           OPEN INPUT ZINKO-FILE.
+           MOVE "00" TO F-STATUS2.
+           MOVE 0 TO ZT-COUNT.
+
+           PERFORM UNTIL F-STATUS2 <> "00"
+              READ ZINKO-FILE NEXT
+              IF F-STATUS2 = "10" THEN
+                 NEXT SENTENCE
+              ELSE IF  F-STATUS2 <> "00" THEN
+                 DISPLAY "READ ERROR:" F-STATUS2
+                 MOVE -1 TO RETURN-CODE
+                 GOBACK
+              END-IF
+              END-IF
+
+              ADD 1 TO ZT-COUNT
+              MOVE Z-CODE  TO ZT-CODE (ZT-COUNT)
+              MOVE Z-NAME  TO ZT-NAME (ZT-COUNT)
+              MOVE Z-NEN   TO ZT-NEN (ZT-COUNT)
+              MOVE Z-ZINKO TO ZT-ZINKO (ZT-COUNT)
+              MOVE "N"     TO ZT-DELETED (ZT-COUNT)
+           END-PERFORM.
+
+           CLOSE ZINKO-FILE.
+       LOAD-ZINKO-TABLE-EXIT.
+           EXIT.
+
+       LOAD-MENSEKI-TABLE.
+           OPEN INPUT MENSEKI-FILE.
+           MOVE "00" TO F-STATUS4.
+           MOVE 0 TO MT-COUNT.
+
+           PERFORM UNTIL F-STATUS4 <> "00"
+              READ MENSEKI-FILE NEXT
+              IF F-STATUS4 = "10" THEN
+                 NEXT SENTENCE
+              ELSE IF  F-STATUS4 <> "00" THEN
+                 DISPLAY "READ ERROR:" F-STATUS4
+                 MOVE -1 TO RETURN-CODE
+                 GOBACK
+              END-IF
+              END-IF
+
+              ADD 1 TO MT-COUNT
+              MOVE M-CODE     TO MT-CODE (MT-COUNT)
+              MOVE M-NAME     TO MT-NAME (MT-COUNT)
+              MOVE M-NEN      TO MT-NEN (MT-COUNT)
+              MOVE M-MENSEKI  TO MT-MENSEKI (MT-COUNT)
+              MOVE "N"        TO MT-DELETED (MT-COUNT)
+           END-PERFORM.
+
+           CLOSE MENSEKI-FILE.
+       LOAD-MENSEKI-TABLE-EXIT.
+           EXIT.
+      ******************************************************************
+      *  APPLY-TRANSACTIONS
+      *    TRANS-SEQを1件ずつ読み、簡易検査（コードが空白でない、
+      *    値が数値であること）に通ったものだけをT-TARGETに応じて
+      *    ZINKO-TABLEまたはMENSEKI-TABLEへ反映する。
+      ******************************************************************
+       APPLY-TRANSACTIONS.
+           OPEN INPUT TRANS-FILE.
+           MOVE "00" TO F-STATUS.
+
+           PERFORM UNTIL F-STATUS <> "00"
+              READ TRANS-FILE NEXT
+              IF F-STATUS = "10" THEN
+                 NEXT SENTENCE
+              ELSE IF  F-STATUS <> "00" THEN
+                 DISPLAY "READ ERROR:" F-STATUS
+                 MOVE -1 TO RETURN-CODE
+                 GOBACK
+              END-IF
+              END-IF
+
+              MOVE "Y" TO VALID-SW
+              IF T-CODE = SPACES THEN
+                 MOVE "N" TO VALID-SW
+              END-IF
+              IF T-VALUE IS NOT NUMERIC THEN
+                 MOVE "N" TO VALID-SW
+              END-IF
+      *>      MT-MENSEKIはPIC 9(05)だが、T-VALUEはZ側と共用の
+      *>      PIC 9(08)なので、面積の制御カードで99999を超える値を
+      *>      上位桁が欠けたまま黙って適用してしまわないよう、
+      *>      数値検査に加えて上限も検査する。
+              IF T-TARGET = "M" AND T-VALUE > 99999 THEN
+                 MOVE "N" TO VALID-SW
+              END-IF
+
+              IF INVALID-TXN THEN
+                 DISPLAY "不正な制御カード：" T-CODE
+                 ADD 1 TO REJ-CNT
+              ELSE IF T-TARGET = "Z" THEN
+                 PERFORM APPLY-ZINKO-TXN
+              ELSE IF T-TARGET = "M" THEN
+                 PERFORM APPLY-MENSEKI-TXN
+              ELSE
+                 DISPLAY "不明な対象ファイル：" T-TARGET
+                 ADD 1 TO REJ-CNT
+              END-IF
+              END-IF
+              END-IF
+           END-PERFORM.
+
+           CLOSE TRANS-FILE.
+       APPLY-TRANSACTIONS-EXIT.
+           EXIT.
+      ******************************************************************
+      *  FIND-ZINKO-ENTRY / FIND-MENSEKI-ENTRY
+      *    T-CODE・T-NENに一致するテーブル要素を線形走査で探す。
+      *    見つからなければ0を返す。
+      ******************************************************************
+      *>   ZT-IS-DELETED/MT-IS-DELETEDの行は除外して探す。これが
+      *>   無いと、1回の制御カード・バッチの中で「削除」の直後に
+      *>   同じコード＋年度を「追加」すると既存扱いで棄却され、
+      *>   削除済みの行を「変更」すると削除前の状態に戻ってしまう。
+       FIND-ZINKO-ENTRY.
+           MOVE 0 TO ZT-FOUND-IDX.
+           PERFORM VARYING ZT-IDX FROM 1 BY 1 UNTIL ZT-IDX > ZT-COUNT
+              IF ZT-CODE (ZT-IDX) = T-CODE
+                  AND ZT-NEN (ZT-IDX) = T-NEN
+                  AND ZT-NOT-DELETED (ZT-IDX) THEN
+                 MOVE ZT-IDX TO ZT-FOUND-IDX
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM.
+       FIND-ZINKO-ENTRY-EXIT.
+           EXIT.
+
+       FIND-MENSEKI-ENTRY.
+           MOVE 0 TO MT-FOUND-IDX.
+           PERFORM VARYING MT-IDX FROM 1 BY 1 UNTIL MT-IDX > MT-COUNT
+              IF MT-CODE (MT-IDX) = T-CODE
+                  AND MT-NEN (MT-IDX) = T-NEN
+                  AND MT-NOT-DELETED (MT-IDX) THEN
+                 MOVE MT-IDX TO MT-FOUND-IDX
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM.
+       FIND-MENSEKI-ENTRY-EXIT.
+           EXIT.
+      ******************************************************************
+      *  APPLY-ZINKO-TXN / APPLY-MENSEKI-TXN
+      *    1件の制御カードをZINKO-TABLE／MENSEKI-TABLEへ反映する。
+      ******************************************************************
+       APPLY-ZINKO-TXN.
+           PERFORM FIND-ZINKO-ENTRY.
+
+           EVALUATE TRUE
+              WHEN T-ACTION = "A" AND ZT-FOUND-IDX = 0
+                 ADD 1 TO ZT-COUNT
+                 MOVE T-CODE  TO ZT-CODE (ZT-COUNT)
+                 MOVE T-NAME  TO ZT-NAME (ZT-COUNT)
+                 MOVE T-NEN   TO ZT-NEN (ZT-COUNT)
+                 MOVE T-VALUE TO ZT-ZINKO (ZT-COUNT)
+                 MOVE "N"     TO ZT-DELETED (ZT-COUNT)
+                 ADD 1 TO ADD-CNT
+                 DISPLAY "人口データ追加：" T-CODE
+              WHEN T-ACTION = "A" AND ZT-FOUND-IDX > 0
+                 DISPLAY "人口データ追加エラー：" T-CODE
+                 ADD 1 TO REJ-CNT
+              WHEN T-ACTION = "C" AND ZT-FOUND-IDX > 0
+                 MOVE T-NAME  TO ZT-NAME (ZT-FOUND-IDX)
+                 MOVE T-VALUE TO ZT-ZINKO (ZT-FOUND-IDX)
+                 MOVE "N"     TO ZT-DELETED (ZT-FOUND-IDX)
+                 ADD 1 TO UPD-CNT
+                 DISPLAY "人口データ変更：" T-CODE
+              WHEN T-ACTION = "C" AND ZT-FOUND-IDX = 0
+                 DISPLAY "人口データ変更エラー：" T-CODE
+                 ADD 1 TO REJ-CNT
+              WHEN T-ACTION = "D" AND ZT-FOUND-IDX > 0
+                 MOVE "Y" TO ZT-DELETED (ZT-FOUND-IDX)
+                 ADD 1 TO DEL-CNT
+                 DISPLAY "人口データ削除：" T-CODE
+              WHEN T-ACTION = "D" AND ZT-FOUND-IDX = 0
+                 DISPLAY "人口データ削除エラー：" T-CODE
+                 ADD 1 TO REJ-CNT
+              WHEN OTHER
+                 DISPLAY "人口側不明アクション：" T-ACTION
+                 ADD 1 TO REJ-CNT
+           END-EVALUATE.
+       APPLY-ZINKO-TXN-EXIT.
+           EXIT.
+
+       APPLY-MENSEKI-TXN.
+           PERFORM FIND-MENSEKI-ENTRY.
+
+           EVALUATE TRUE
+              WHEN T-ACTION = "A" AND MT-FOUND-IDX = 0
+                 ADD 1 TO MT-COUNT
+                 MOVE T-CODE  TO MT-CODE (MT-COUNT)
+                 MOVE T-NAME  TO MT-NAME (MT-COUNT)
+                 MOVE T-NEN   TO MT-NEN (MT-COUNT)
+                 MOVE T-VALUE TO MT-MENSEKI (MT-COUNT)
+                 MOVE "N"     TO MT-DELETED (MT-COUNT)
+                 ADD 1 TO ADD-CNT
+                 DISPLAY "面積データ追加：" T-CODE
+              WHEN T-ACTION = "A" AND MT-FOUND-IDX > 0
+                 DISPLAY "面積データ追加エラー：" T-CODE
+                 ADD 1 TO REJ-CNT
+              WHEN T-ACTION = "C" AND MT-FOUND-IDX > 0
+                 MOVE T-NAME  TO MT-NAME (MT-FOUND-IDX)
+                 MOVE T-VALUE TO MT-MENSEKI (MT-FOUND-IDX)
+                 MOVE "N"     TO MT-DELETED (MT-FOUND-IDX)
+                 ADD 1 TO UPD-CNT
+                 DISPLAY "面積データ変更：" T-CODE
+              WHEN T-ACTION = "C" AND MT-FOUND-IDX = 0
+                 DISPLAY "面積データ変更エラー：" T-CODE
+                 ADD 1 TO REJ-CNT
+              WHEN T-ACTION = "D" AND MT-FOUND-IDX > 0
+                 MOVE "Y" TO MT-DELETED (MT-FOUND-IDX)
+                 ADD 1 TO DEL-CNT
+                 DISPLAY "面積データ削除：" T-CODE
+              WHEN T-ACTION = "D" AND MT-FOUND-IDX = 0
+                 DISPLAY "面積データ削除エラー：" T-CODE
+                 ADD 1 TO REJ-CNT
+              WHEN OTHER
+                 DISPLAY "面積側不明アクション：" T-ACTION
+                 ADD 1 TO REJ-CNT
+           END-EVALUATE.
+       APPLY-MENSEKI-TXN-EXIT.
+           EXIT.
+      ******************************************************************
+      *  WRITE-ZINKO-NEW / WRITE-MENSEKI-NEW
+      *    削除マークの付いていないテーブル要素だけを新マスタへ
+      *    書き出す。
+      ******************************************************************
+       WRITE-ZINKO-NEW.
+           OPEN OUTPUT ZINKO-NEW-FILE.
+
+           PERFORM VARYING ZT-IDX FROM 1 BY 1 UNTIL ZT-IDX > ZT-COUNT
+              IF ZT-NOT-DELETED (ZT-IDX) THEN
+                 MOVE ZT-CODE (ZT-IDX)  TO ZN-CODE
+                 MOVE ZT-NAME (ZT-IDX)  TO ZN-NAME
+                 MOVE ZT-NEN (ZT-IDX)   TO ZN-NEN
+                 MOVE ZT-ZINKO (ZT-IDX) TO ZN-ZINKO
+                 WRITE ZINKO-NEW-REC
+              END-IF
+           END-PERFORM.
+
+           CLOSE ZINKO-NEW-FILE.
+       WRITE-ZINKO-NEW-EXIT.
+           EXIT.
+
+       WRITE-MENSEKI-NEW.
+           OPEN OUTPUT MENSEKI-NEW-FILE.
+
+           PERFORM VARYING MT-IDX FROM 1 BY 1 UNTIL MT-IDX > MT-COUNT
+              IF MT-NOT-DELETED (MT-IDX) THEN
+                 MOVE MT-CODE (MT-IDX)     TO MN-CODE
+                 MOVE MT-NAME (MT-IDX)     TO MN-NAME
+                 MOVE MT-NEN (MT-IDX)      TO MN-NEN
+                 MOVE MT-MENSEKI (MT-IDX)  TO MN-MENSEKI
+                 WRITE MENSEKI-NEW-REC
+              END-IF
+           END-PERFORM.
+
+           CLOSE MENSEKI-NEW-FILE.
+       WRITE-MENSEKI-NEW-EXIT.
+           EXIT.
+      ******************************************************************
+      *  PRINT-MAINT-RPT
+      *    追加・変更・削除・棄却件数のトレーラーを表示する。
+      ******************************************************************
+       PRINT-MAINT-RPT.
+           DISPLAY "***** 保守結果報告 *****".
+           DISPLAY "追加件数：" ADD-CNT "件".
+           DISPLAY "変更件数：" UPD-CNT "件".
+           DISPLAY "削除件数：" DEL-CNT "件".
+           DISPLAY "棄却件数：" REJ-CNT "件".
+       PRINT-MAINT-RPT-EXIT.
+           EXIT.
