@@ -0,0 +1,19 @@
+      ******************************************************************
+      *  RESUREC
+      *    RESULT-FILEの1レコード分のレイアウト。ZINKOMITSUDO2が
+      *    書き出し、ZINKORANK等の後続プログラムが読み込む共通項目。
+      ******************************************************************
+       01  RESULT-REC.
+           03   R-CODE           PIC  X(07).
+           03   R-NAME           PIC  N(04).
+      *>   CSV出力などで漢字項目をそのままバイト単位で扱うための
+      *>   別名。R-NAMEの文字コード変換は行わず、格納済みのバイト列
+      *>   をそのまま転記する。
+           03   R-NAME-X     REDEFINES R-NAME
+                                PIC  X(08).
+      *>   当該レコードの基準年（西暦4桁）。RESULT-FILEはR-CODE＋
+      *>   R-NENの組で一意となる。毎回OUTPUTで上書きせずEXTENDで
+      *>   追記することで過去年度分を保持する。
+           03   R-NEN            PIC  9(04).
+           03   R-ZINKO          PIC  9(08).
+           03   R-MENSEKI        PIC  9(05).
